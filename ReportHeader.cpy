@@ -0,0 +1,17 @@
+      *> Shared page-header layout for batch reports. A reporting
+      *> program copies this into working-storage, sets rh-report-title
+      *> and rh-run-date once at start-up (the company name and page
+      *> number already default to the common values below), then moves
+      *> report-header-line to its own report-line record and WRITEs it
+      *> exactly like any other line -- the same one-record-at-a-time
+      *> style every report program here already uses.
+       01  report-header-line.
+           05  rh-company-name     pic x(20) value
+               "COMMONWEALTH BANK".
+           05  filler              pic x(02) value spaces.
+           05  rh-report-title     pic x(30) value spaces.
+           05  filler              pic x(02) value spaces.
+           05  rh-run-date         pic x(10) value spaces.
+           05  filler              pic x(02) value spaces.
+           05  filler              pic x(05) value "PAGE ".
+           05  rh-page-number      pic zz9   value zero.
