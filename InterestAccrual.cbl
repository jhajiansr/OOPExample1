@@ -0,0 +1,127 @@
+       identification division.
+
+       program-id. InterestAccrual.
+
+       environment division.
+       input-output section.
+       file-control.
+           select account-master-file assign to "ACCTMSTR"
+               organization indexed
+               access dynamic
+               record key is account-number
+               file status is ws-master-status.
+           select interest-register-file assign to "INTREG"
+               organization line sequential.
+
+       data division.
+       file section.
+       fd  account-master-file.
+           copy "AccountRecord.cpy".
+
+       fd  interest-register-file.
+       01  register-line pic x(80).
+
+       working-storage section.
+       01 ws-master-status           pic xx.
+           88 end-of-master          value "10".
+       01 interest-rate              float-long value 0.02.
+       01 interest-amount            float-long.
+       01 savings-acct               type SavingsAccount.
+
+       copy "ReportHeader.cpy".
+       01 ws-today                   pic 9(8).
+
+       01 register-detail-line.
+           05 rgl-account-number pic z(7)9.
+           05 filler              pic x(2) value spaces.
+           05 rgl-balance-before  pic z(6)9.99.
+           05 filler              pic x(2) value spaces.
+           05 rgl-interest-paid   pic z(6)9.99.
+           05 filler              pic x(2) value spaces.
+           05 rgl-balance-after   pic z(6)9.99.
+
+       procedure division.
+           perform initialize-run
+           perform process-accounts until end-of-master
+           perform terminate-run
+           .
+
+       initialize-run.
+           open i-o account-master-file
+           if ws-master-status = "35"
+               *> first run -- account master does not exist yet
+               open output account-master-file
+               close account-master-file
+               open i-o account-master-file
+           end-if
+           open output interest-register-file
+           perform print-report-header
+           move zero to account-number
+           start account-master-file key is greater than or equal to
+               account-number
+               invalid key set end-of-master to true
+           end-start
+           if not end-of-master
+               perform read-next-account
+           end-if
+           .
+
+       print-report-header.
+           move "INTEREST ACCRUAL REGISTER" to rh-report-title
+           move function current-date(1:8) to ws-today
+           move 1 to rh-page-number
+           move ws-today(5:2) to rh-run-date(1:2)
+           move "/" to rh-run-date(3:1)
+           move ws-today(7:2) to rh-run-date(4:2)
+           move "/" to rh-run-date(6:1)
+           move ws-today(1:4) to rh-run-date(7:4)
+           move report-header-line to register-line
+           write register-line
+           .
+
+       read-next-account.
+           read account-master-file next record
+               at end set end-of-master to true
+           end-read
+           .
+
+       process-accounts.
+           if account-type-savings
+               perform accrue-interest-for-account
+           end-if
+           perform read-next-account
+           .
+
+       accrue-interest-for-account.
+       *> Apply the configured rate to this savings account's balance
+       *> and post the interest as a credit via Deposit, the same
+       *> entry point any other credit to the account would use -- a
+       *> closed account refuses the deposit, and in that case no
+       *> interest was actually paid, so no register line is produced
+       *> for it.
+           compute interest-amount rounded = balance * interest-rate
+
+           set savings-acct to new SavingsAccount
+           set savings-acct::AccountNumber to account-number
+           set savings-acct::balance to balance
+           set savings-acct::AccountStatus to account-status
+
+           move balance to rgl-balance-before
+           if savings-acct::Deposit(interest-amount)
+               compute balance rounded = savings-acct::balance
+               rewrite account-record
+
+               move account-number to rgl-account-number
+               move interest-amount to rgl-interest-paid
+               move balance to rgl-balance-after
+               move register-detail-line to register-line
+               write register-line
+           end-if
+           .
+
+       terminate-run.
+           close account-master-file
+           close interest-register-file
+           .
+
+       end program InterestAccrual.
