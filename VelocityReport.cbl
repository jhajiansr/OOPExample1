@@ -0,0 +1,161 @@
+       identification division.
+
+       program-id. VelocityReport.
+
+       environment division.
+       input-output section.
+       file-control.
+           select audit-log-file assign to "WDAUDIT"
+               organization line sequential.
+           select sort-work-file assign to "VELSORTW".
+           select velocity-report-file assign to "VELOCRPT"
+               organization line sequential.
+
+       data division.
+       file section.
+       fd  audit-log-file.
+       01  audit-log-record pic x(80).
+
+       sd  sort-work-file.
+       01  sort-record.
+           05  srt-timestamp      pic x(26).
+           05  filler             pic x(1).
+           05  srt-account-number pic 9(8).
+           05  filler             pic x(1).
+           05  srt-amount         pic 9(7)v99.
+           05  filler             pic x(1).
+           05  srt-outcome        pic x(8).
+           05  filler             pic x(26).
+
+       fd  velocity-report-file.
+       01  velocity-report-line pic x(80).
+
+       working-storage section.
+       01 ws-first-record-flag       pic x(1) value "Y".
+           88 first-record           value "Y".
+           88 not-first-record       value "N".
+       01 ws-more-sorted-records     pic x(1) value "Y".
+           88 end-of-sorted-audit    value "N".
+       01 velocity-threshold         pic 9(3) value 5.
+       01 current-account-number     pic 9(8).
+       01 current-day                pic x(8).
+       01 attempt-count              pic 9(5).
+       01 ws-any-flagged             pic x(1) value "N".
+           88 any-accounts-flagged   value "Y".
+
+       copy "ReportHeader.cpy".
+       01 ws-today                   pic 9(8).
+
+       01 flagged-detail-line.
+           05 fdl-account-number pic z(7)9.
+           05 filler              pic x(2) value spaces.
+           05 fdl-day             pic x(8).
+           05 filler              pic x(2) value spaces.
+           05 fdl-attempt-count   pic zz9.
+           05 filler              pic x(2) value spaces.
+           05 fdl-remark          pic x(27)
+               value "ATTEMPTS -- FLAG FOR REVIEW".
+
+       01 no-flags-line pic x(40) value
+           "NO ACCOUNTS EXCEEDED THE VELOCITY LIMIT".
+
+       procedure division.
+       *> Sorts the withdrawal audit trail by account-number and
+       *> timestamp (so same-day attempts for an account land together)
+       *> and hands the sorted records, one at a time, to the output
+       *> procedure below, which counts Withdraw attempts -- successful
+       *> or declined -- per account per day and flags any account/day
+       *> combination over the velocity threshold.
+           open output velocity-report-file
+           perform print-report-header
+
+           sort sort-work-file on ascending key srt-account-number
+                                                 srt-timestamp
+               using audit-log-file
+               output procedure is summarize-sorted-records
+
+           close velocity-report-file
+           stop run
+           .
+
+       print-report-header.
+           move "WITHDRAWAL VELOCITY REPORT" to rh-report-title
+           move function current-date(1:8) to ws-today
+           move 1 to rh-page-number
+           move ws-today(5:2) to rh-run-date(1:2)
+           move "/" to rh-run-date(3:1)
+           move ws-today(7:2) to rh-run-date(4:2)
+           move "/" to rh-run-date(6:1)
+           move ws-today(1:4) to rh-run-date(7:4)
+           move report-header-line to velocity-report-line
+           write velocity-report-line
+           .
+
+       summarize-sorted-records.
+           perform return-next-sorted-record
+           perform process-returned-record until end-of-sorted-audit
+           perform finalize-last-group
+           perform print-summary-if-none-flagged
+           .
+
+       return-next-sorted-record.
+           return sort-work-file
+               at end move "N" to ws-more-sorted-records
+           end-return
+           .
+
+       process-returned-record.
+           if first-record
+               perform start-new-group
+           else
+               if srt-account-number = current-account-number
+                   and srt-timestamp(1:8) = current-day
+                   perform continue-current-group
+               else
+                   perform change-group
+               end-if
+           end-if
+           perform return-next-sorted-record
+           .
+
+       continue-current-group.
+           add 1 to attempt-count
+           .
+
+       change-group.
+           perform write-flag-if-over-threshold
+           perform start-new-group
+           .
+
+       start-new-group.
+           move srt-account-number to current-account-number
+           move srt-timestamp(1:8) to current-day
+           move 1 to attempt-count
+           set not-first-record to true
+           .
+
+       write-flag-if-over-threshold.
+           if attempt-count > velocity-threshold
+               move current-account-number to fdl-account-number
+               move current-day to fdl-day
+               move attempt-count to fdl-attempt-count
+               move flagged-detail-line to velocity-report-line
+               write velocity-report-line
+               set any-accounts-flagged to true
+           end-if
+           .
+
+       finalize-last-group.
+           if not first-record
+               perform write-flag-if-over-threshold
+           end-if
+           .
+
+       print-summary-if-none-flagged.
+           if not any-accounts-flagged
+               move no-flags-line to velocity-report-line
+               write velocity-report-line
+           end-if
+           .
+
+       end program VelocityReport.
