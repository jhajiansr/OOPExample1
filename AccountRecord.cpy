@@ -0,0 +1,23 @@
+      *> Shared account-record layout for file-based programs that read
+      *> or write the account master (ACCTMSTR). Field-for-field, this
+      *> mirrors the properties carried by the BankAccount class
+      *> hierarchy in BankAccount.cbl -- account-number and balance map
+      *> directly to the AccountNumber/balance properties, so values can
+      *> simply be MOVEd between a BankAccount instance and a record.
+      *> balance is stored here as fixed-point packed decimal, not the
+      *> class's float-long, so repeated postings don't drift off by
+      *> fractions of a cent -- callers move it to/from the class's
+      *> balance property with COMPUTE ROUNDED, not a plain MOVE.
+       01  account-record.
+           05  account-number       pic 9(8).
+           05  balance              pic s9(9)v99 comp-3.
+           05  account-status       pic x(01) value "A".
+               88  account-active   value "A".
+               88  account-closed   value "C".
+           05  account-type         pic x(01) value "S".
+               88  account-type-savings  value "S".
+               88  account-type-debit    value "D".
+               88  account-type-checking value "C".
+           05  owner-primary-id     pic x(10) value spaces.
+           05  owner-secondary-id   pic x(10) value spaces.
+           05  linked-account-number pic 9(8) value zero.
