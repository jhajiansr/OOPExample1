@@ -0,0 +1,210 @@
+       identification division.
+
+       program-id. MonthEndStatement.
+
+       environment division.
+       input-output section.
+       file-control.
+           select account-master-file assign to "ACCTMSTR"
+               organization indexed
+               access dynamic
+               record key is account-number
+               file status is ws-master-status.
+           select audit-log-file assign to "WDAUDIT"
+               organization line sequential
+               file status is ws-audit-status.
+           select statement-file assign to "STMTOUT"
+               organization line sequential.
+
+       data division.
+       file section.
+       fd  account-master-file.
+           copy "AccountRecord.cpy".
+
+       fd  audit-log-file.
+           copy "AuditDetailRecord.cpy".
+
+       fd  statement-file.
+       01  statement-line pic x(80).
+
+       working-storage section.
+       01 ws-master-status           pic xx.
+       01 ws-audit-status            pic xx.
+           88 end-of-audit-log       value "10".
+           88 audit-log-not-found    value "35".
+       01 ws-statement-account       pic 9(8).
+       01 ws-period-start-date       pic x(8).
+       01 closing-balance            float-long.
+       01 opening-balance            float-long.
+       01 total-withdrawn            float-long.
+
+       copy "ReportHeader.cpy".
+       01 ws-today                   pic 9(8).
+
+       01 heading-line-2.
+           05 filler             pic x(16) value "ACCOUNT NUMBER: ".
+           05 hl2-account-number pic z(7)9.
+
+       01 heading-line-3.
+           05 filler             pic x(18) value "OPENING BALANCE: ".
+           05 hl3-opening-balance pic z(6)9.99.
+
+       01 opening-balance-note.
+           05 filler             pic x(40) value
+               "  NOTE: OPENING BALANCE REFLECTS WITHDRA".
+           05 filler             pic x(40) value
+               "WALS ONLY, NOT DEPOSITS/TRANSFERS       ".
+
+       01 transaction-line.
+           05 tl-timestamp       pic x(26).
+           05 filler             pic x(2) value spaces.
+           05 tl-amount          pic z(6)9.99.
+           05 filler             pic x(2) value spaces.
+           05 tl-outcome         pic x(8).
+
+       01 closing-line.
+           05 filler              pic x(18) value "CLOSING BALANCE: ".
+           05 cl-closing-balance  pic z(6)9.99.
+
+       procedure division.
+           display "enter account number for statement: "
+           accept ws-statement-account
+           display "enter period start date (YYYYMMDD): "
+           accept ws-period-start-date
+           perform initialize-run
+           perform compute-opening-balance
+           perform print-heading
+           perform print-transaction-detail
+           perform print-closing
+           perform terminate-run
+           .
+
+       initialize-run.
+           open input account-master-file
+           if ws-master-status = "35"
+               *> account master does not exist yet -- nothing posted
+               *> against any account, so the statement shows a zero
+               *> balance rather than relying on the invalid-key branch
+               *> of a read against a file that was never open.
+               move 0 to balance
+           else
+               move ws-statement-account to account-number
+               read account-master-file
+                   invalid key move 0 to balance
+               end-read
+           end-if
+           move balance to closing-balance
+           .
+
+       compute-opening-balance.
+       *> No per-period snapshot exists -- the master holds only the
+       *> current balance -- so the opening balance for the period is
+       *> derived by adding back every accepted withdrawal the audit
+       *> trail shows against this account (the only postings the audit
+       *> trail records) to the current closing balance. Deposits,
+       *> interest postings, transfer credits, and overdraft-sweep
+       *> credits are not written to any audit trail in this system, so
+       *> this reconstruction is necessarily withdrawal-only -- the
+       *> printed statement carries an explicit note to that effect
+       *> rather than presenting the figure as unconditionally accurate.
+           move 0 to total-withdrawn
+           open input audit-log-file
+           if audit-log-not-found
+               *> no withdrawal has ever been attempted against any
+               *> account yet -- there is no history to add back, so
+               *> the period opened at the current balance.
+               set end-of-audit-log to true
+           else
+               perform read-next-audit-record
+               perform accumulate-withdrawals until end-of-audit-log
+           end-if
+           close audit-log-file
+           compute opening-balance = closing-balance + total-withdrawn
+           .
+
+       accumulate-withdrawals.
+       *> Both an accepted withdrawal and an assessed NSF fee actually
+       *> debited the balance during the period, so both have to be
+       *> added back to get from the current closing balance to the
+       *> period's opening balance -- a declined attempt that drew no
+       *> fee moved no money and is correctly left out. Only postings
+       *> dated on or after the period start belong to this statement;
+       *> anything earlier already moved the balance before the period
+       *> began and is reflected in the opening balance, not added here.
+           if adl-account-number = ws-statement-account
+               and (adl-outcome = "ACCEPTED" or adl-outcome = "NSFFEE")
+               and adl-timestamp(1:8) >= ws-period-start-date
+               add adl-amount to total-withdrawn
+           end-if
+           perform read-next-audit-record
+           .
+
+       read-next-audit-record.
+           read audit-log-file
+               at end set end-of-audit-log to true
+           end-read
+           .
+
+       print-heading.
+           open output statement-file
+           move "MONTH-END ACCOUNT STATEMENT" to rh-report-title
+           move function current-date(1:8) to ws-today
+           move 1 to rh-page-number
+           move ws-today(5:2) to rh-run-date(1:2)
+           move "/" to rh-run-date(3:1)
+           move ws-today(7:2) to rh-run-date(4:2)
+           move "/" to rh-run-date(6:1)
+           move ws-today(1:4) to rh-run-date(7:4)
+           move report-header-line to statement-line
+           write statement-line
+           move ws-statement-account to hl2-account-number
+           move heading-line-2 to statement-line
+           write statement-line
+           move opening-balance to hl3-opening-balance
+           move heading-line-3 to statement-line
+           write statement-line
+           move opening-balance-note to statement-line
+           write statement-line
+           .
+
+       print-transaction-detail.
+           move spaces to ws-audit-status
+           open input audit-log-file
+           if audit-log-not-found
+               *> nothing was ever posted -- the statement simply shows
+               *> no transaction detail lines for the period.
+               set end-of-audit-log to true
+           else
+               perform read-next-audit-record
+               perform write-transaction-lines until end-of-audit-log
+           end-if
+           close audit-log-file
+           .
+
+       write-transaction-lines.
+       *> Only the current period's postings belong on the statement --
+       *> anything dated before the period start is prior-period history
+       *> already folded into the opening balance above.
+           if adl-account-number = ws-statement-account
+               and adl-timestamp(1:8) >= ws-period-start-date
+               move adl-timestamp to tl-timestamp
+               move adl-amount to tl-amount
+               move adl-outcome to tl-outcome
+               move transaction-line to statement-line
+               write statement-line
+           end-if
+           perform read-next-audit-record
+           .
+
+       print-closing.
+           move closing-balance to cl-closing-balance
+           move closing-line to statement-line
+           write statement-line
+           .
+
+       terminate-run.
+           close account-master-file
+           close statement-file
+           .
+
+       end program MonthEndStatement.
