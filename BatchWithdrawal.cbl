@@ -0,0 +1,546 @@
+       identification division.
+
+       program-id. BatchWithdrawal.
+
+       environment division.
+       input-output section.
+       file-control.
+           select transaction-file assign to "WDTRANS"
+               organization line sequential
+               file status is ws-transaction-status.
+           select account-master-file assign to "ACCTMSTR"
+               organization indexed
+               access dynamic
+               record key is account-number
+               file status is ws-master-status.
+           select report-file assign to "WDREPORT"
+               organization line sequential.
+           select checkpoint-file assign to "WDCHKPT"
+               organization line sequential
+               file status is ws-checkpoint-status.
+
+       data division.
+       file section.
+       fd  transaction-file.
+           copy "TransactionRecord.cpy".
+
+       fd  account-master-file.
+           copy "AccountRecord.cpy".
+
+       fd  report-file.
+       01  report-line pic x(80).
+
+       fd  checkpoint-file.
+       01  checkpoint-record.
+       *> chk-record-type "C" carries ws-processed-count alone; "A"
+       *> carries one cached DebitAccount's daily-accumulator state.
+       *> One "C" record and zero or more "A" records make up a single
+       *> checkpoint -- the whole file is rewritten fresh every time,
+       *> never appended to.
+           05 chk-record-type           pic x(01).
+               88 chk-type-count          value "C".
+               88 chk-type-accumulator    value "A".
+           05 chk-processed-count        pic 9(07).
+           05 chk-acc-account-number     pic 9(08).
+           05 chk-acc-daily-total        pic s9(07)v99.
+           05 chk-acc-last-date          pic x(08).
+
+       working-storage section.
+       01 ws-transaction-status      pic xx.
+       01 ws-master-status           pic xx.
+       01 ws-checkpoint-status       pic xx.
+       01 ws-eof-flag                pic x value "N".
+           88 end-of-transactions    value "Y".
+       01 ws-checkpoint-eof-flag     pic x value "N".
+           88 end-of-checkpoint        value "Y".
+       01 ws-return-code             pic x(02).
+       01 ws-checkpoint-interval     pic 9(05) comp value 100.
+       01 ws-processed-count         pic 9(07) value 0.
+       01 ws-restart-count           pic 9(07) value 0.
+       01 ws-skip-count              pic 9(07) comp.
+       01 savings-acct               type SavingsAccount.
+       01 debit-acct                 type DebitAccount.
+       01 checking-acct              type CheckingAccount.
+       01 current-account            type BankAccount.
+       01 ws-accumulator-daily-total float-long.
+       01 ws-accumulator-last-date   pic x(08).
+
+       01 account-object-cache.
+       *> Caches one BankAccount object per distinct account-number seen
+       *> so far this run, reused across every transaction record for
+       *> that account -- without this, a fresh object (and a fresh set
+       *> of per-instance counters, e.g. DebitAccount's daily-total)
+       *> would be built for every transaction, even repeat ones against
+       *> the same account in the same run.
+           05 account-cache-entry occurs 2000 times
+                                   indexed by cache-idx.
+               10 cache-account-number pic 9(8) value 0.
+               10 cache-account-type   pic x(1).
+               10 cache-account-object type BankAccount.
+       01 cache-entry-count          pic 9(05) value 0.
+       01 ws-cache-lookup-number     pic 9(08).
+       01 ws-cache-found-object      type BankAccount.
+       01 ws-cache-store-object      type BankAccount.
+       01 ws-cache-store-type        pic x(1).
+       01 ws-cache-found-flag        pic x(1) value "N".
+           88 cache-entry-found      value "Y".
+           88 cache-entry-not-found  value "N".
+
+       01 restart-accumulator-table.
+       *> Daily-accumulator state checkpointed for each cached
+       *> DebitAccount as of the last write-checkpoint, reloaded here on
+       *> a restart so build-account-object can re-prime a freshly
+       *> rebuilt DebitAccount with the totals it had already earned
+       *> toward today's cap before the prior run abended, instead of
+       *> letting a restart silently reopen the daily limit.
+           05 restart-accumulator-entry occurs 2000 times
+                                   indexed by restart-idx.
+               10 rst-account-number pic 9(8).
+               10 rst-daily-total    pic s9(07)v99.
+               10 rst-last-date      pic x(08).
+       01 restart-accumulator-count  pic 9(05) value 0.
+       01 ws-restart-found-flag      pic x(1) value "N".
+           88 restart-entry-found      value "Y".
+           88 restart-entry-not-found  value "N".
+
+       01 ws-checking-record-save.
+       *> Snapshot of account-record taken before a secondary lookup
+       *> against account-master-file for a checking account's linked
+       *> savings account -- this is the only file reference both reads
+       *> share, so the checking account's own record image has to be
+       *> saved off and restored afterward or the later REWRITE for the
+       *> checking account would post the linked account's data instead.
+           05 svd-account-number        pic 9(8).
+           05 svd-balance               pic s9(9)v99 comp-3.
+           05 svd-account-status        pic x(01).
+           05 svd-account-type          pic x(01).
+           05 svd-owner-primary-id      pic x(10).
+           05 svd-owner-secondary-id    pic x(10).
+           05 svd-linked-account-number pic 9(8).
+
+       copy "ReportHeader.cpy".
+       01 ws-today                   pic 9(8).
+
+       01 report-detail-line.
+           05 rd-account-number pic z(7)9.
+           05 filler             pic x(2) value spaces.
+           05 rd-amount          pic z(6)9.99.
+           05 filler             pic x(2) value spaces.
+           05 rd-status          pic x(8).
+           05 filler             pic x(2) value spaces.
+           05 rd-reason-code     pic x(02).
+
+       procedure division.
+           perform initialize-run
+           perform process-transactions until end-of-transactions
+           perform terminate-run
+           .
+
+       initialize-run.
+           open input transaction-file
+           if ws-transaction-status = "35"
+               *> WDTRANS does not exist -- nothing to process. Without
+               *> this, a READ against a file that never opened returns
+               *> status 47 forever, never satisfies AT END, and
+               *> process-transactions until end-of-transactions loops
+               *> forever instead of ending the run.
+               set end-of-transactions to true
+           end-if
+           open i-o account-master-file
+           if ws-master-status = "35"
+               *> first run -- account master does not exist yet
+               open output account-master-file
+               close account-master-file
+               open i-o account-master-file
+           end-if
+           open output report-file
+           perform print-report-header
+           if not end-of-transactions
+               perform read-checkpoint
+               perform skip-already-processed-transactions
+               *> Everything skipped above was already fully processed
+               *> and checkpointed by a prior run -- the processed-count
+               *> this run resumes from has to start there too, not
+               *> from zero, or the first checkpoint this run writes
+               *> would understate how many records are actually done.
+               move ws-restart-count to ws-processed-count
+               perform read-next-transaction
+           end-if
+           .
+
+       print-report-header.
+           move "WITHDRAWAL BATCH REPORT" to rh-report-title
+           move function current-date(1:8) to ws-today
+           move 1 to rh-page-number
+           move ws-today(5:2) to rh-run-date(1:2)
+           move "/" to rh-run-date(3:1)
+           move ws-today(7:2) to rh-run-date(4:2)
+           move "/" to rh-run-date(6:1)
+           move ws-today(1:4) to rh-run-date(7:4)
+           move report-header-line to report-line
+           write report-line
+           .
+
+       read-checkpoint.
+       *> A prior run may have abended partway through; WDCHKPT holds
+       *> the count of transactions it had already completed (the "C"
+       *> record) plus one "A" record per DebitAccount that had a
+       *> daily accumulator running at checkpoint time, so this run can
+       *> skip back over completed transactions and re-prime those
+       *> accumulators instead of double-applying withdrawals or
+       *> reopening today's limit.
+           move 0 to ws-restart-count
+           move 0 to restart-accumulator-count
+           open input checkpoint-file
+           if ws-checkpoint-status = "00"
+               perform read-next-checkpoint-record
+               perform load-checkpoint-record until end-of-checkpoint
+               close checkpoint-file
+           end-if
+           .
+
+       read-next-checkpoint-record.
+           read checkpoint-file
+               at end set end-of-checkpoint to true
+           end-read
+           .
+
+       load-checkpoint-record.
+           if chk-type-count
+               move chk-processed-count to ws-restart-count
+           else
+               if chk-type-accumulator
+                   add 1 to restart-accumulator-count
+                   move chk-acc-account-number to
+                       rst-account-number(restart-accumulator-count)
+                   move chk-acc-daily-total to
+                       rst-daily-total(restart-accumulator-count)
+                   move chk-acc-last-date to
+                       rst-last-date(restart-accumulator-count)
+               end-if
+           end-if
+           perform read-next-checkpoint-record
+           .
+
+       skip-already-processed-transactions.
+           move 0 to ws-skip-count
+           perform skip-one-transaction
+               until ws-skip-count >= ws-restart-count
+                  or end-of-transactions
+           .
+
+       skip-one-transaction.
+           read transaction-file
+               at end set end-of-transactions to true
+           end-read
+           add 1 to ws-skip-count
+           .
+
+       read-next-transaction.
+       *> Reads the next record into the look-ahead buffer only --
+       *> the checkpoint is driven off ws-processed-count, bumped in
+       *> process-transactions once a record has actually gone
+       *> through PerformWithdrawal and had its report line written,
+       *> not off how many records have merely been read ahead.
+           read transaction-file
+               at end set end-of-transactions to true
+           end-read
+           .
+
+       checkpoint-if-due.
+           if function mod(ws-processed-count, ws-checkpoint-interval)
+                   = 0
+               perform write-checkpoint
+           end-if
+           .
+
+       write-checkpoint.
+           open output checkpoint-file
+           initialize checkpoint-record
+           set chk-type-count to true
+           move ws-processed-count to chk-processed-count
+           write checkpoint-record
+           perform write-accumulator-checkpoint
+               varying cache-idx from 1 by 1
+               until cache-idx > cache-entry-count
+           close checkpoint-file
+           .
+
+       write-accumulator-checkpoint.
+       *> Only DebitAccount entries carry a daily accumulator worth
+       *> checkpointing -- Savings and Checking accounts have no
+       *> per-run counter that a restart needs to recover.
+           if cache-account-type(cache-idx) = "D"
+               set debit-acct to cache-account-object(cache-idx)
+               move debit-acct::GetDailyTotal() to
+                   ws-accumulator-daily-total
+               move debit-acct::GetLastWithdrawalDate() to
+                   ws-accumulator-last-date
+               initialize checkpoint-record
+               set chk-type-accumulator to true
+               move cache-account-number(cache-idx) to
+                   chk-acc-account-number
+               move ws-accumulator-daily-total to chk-acc-daily-total
+               move ws-accumulator-last-date to chk-acc-last-date
+               write checkpoint-record
+           end-if
+           .
+
+       process-transactions.
+           move tx-account-number to account-number
+           read account-master-file
+               invalid key
+                   move tx-account-number to rd-account-number
+                   move tx-amount to rd-amount
+                   move "REJECTED" to rd-status
+                   move "02" to rd-reason-code
+                   move report-detail-line to report-line
+                   write report-line
+               not invalid key
+                   perform build-account-object
+                   if current-account = null
+                       move tx-account-number to rd-account-number
+                       move tx-amount to rd-amount
+                       move "REJECTED" to rd-status
+                       move "05" to rd-reason-code
+                       move report-detail-line to report-line
+                       write report-line
+                   else
+                       invoke type BankAccount::PerformWithdrawal(
+                           tx-amount, current-account, ws-return-code)
+                       compute balance rounded =
+                           current-account::balance
+                       move current-account::AccountStatus
+                           to account-status
+                       rewrite account-record
+                       if account-type-checking
+                           perform sync-linked-savings-to-master
+                       end-if
+
+                       move tx-account-number to rd-account-number
+                       move tx-amount to rd-amount
+                       move ws-return-code to rd-reason-code
+                       if ws-return-code = "00"
+                           move "ACCEPTED" to rd-status
+                       else
+                           move "REJECTED" to rd-status
+                       end-if
+                       move report-detail-line to report-line
+                       write report-line
+                   end-if
+           end-read
+
+           *> This record is now fully processed (posted or rejected,
+           *> report line written) -- only now is it safe to count it
+           *> toward the checkpoint, so a restart after an abend never
+           *> skips a record that was merely read ahead but not yet
+           *> applied.
+           add 1 to ws-processed-count
+           perform checkpoint-if-due
+           perform read-next-transaction
+           .
+
+       build-account-object.
+       *> Re-hydrate the right BankAccount subclass from the account
+       *> master's account-type so PerformWithdrawal runs the correct
+       *> override for this account -- reusing the cached object from an
+       *> earlier transaction against the same account-number this run,
+       *> if there is one, so per-instance state (e.g. DebitAccount's
+       *> daily-total) carries forward across the whole run instead of
+       *> resetting on every transaction record.
+           move account-number to ws-cache-lookup-number
+           perform find-cached-account
+           if cache-entry-found
+               set current-account to ws-cache-found-object
+               if account-type-checking
+                   *> sync-linked-savings-to-master reads the sweep's
+                   *> linked-savings object off checking-acct, so a
+                   *> cache hit has to repoint it at this transaction's
+                   *> object too -- not just current-account -- or a
+                   *> later transaction against a *different* cached
+                   *> checking account would leave it pointing at
+                   *> whichever checking account object was loaded
+                   *> last.
+                   set checking-acct to ws-cache-found-object
+               end-if
+           else
+               evaluate true
+                   when account-type-savings
+                       set savings-acct to new SavingsAccount
+                       set savings-acct::AccountNumber to account-number
+                       set savings-acct::balance to balance
+                       set savings-acct::AccountStatus to account-status
+                       set current-account to savings-acct
+                   when account-type-debit
+                       set debit-acct to new DebitAccount
+                       set debit-acct::AccountNumber to account-number
+                       set debit-acct::balance to balance
+                       set debit-acct::AccountStatus to account-status
+                       perform restore-debit-accumulator-if-checkpointed
+                       set current-account to debit-acct
+                   when account-type-checking
+                       set checking-acct to new CheckingAccount
+                       set checking-acct::AccountNumber
+                           to account-number
+                       set checking-acct::balance to balance
+                       set checking-acct::AccountStatus
+                           to account-status
+                       set current-account to checking-acct
+                       if linked-account-number not = zero
+                           perform wire-linked-savings-for-checking
+                       end-if
+                   when other
+                       set current-account to null
+               end-evaluate
+               if current-account not = null
+                   set ws-cache-store-object to current-account
+                   move account-type to ws-cache-store-type
+                   perform store-cache-entry
+               end-if
+           end-if
+           .
+
+       restore-debit-accumulator-if-checkpointed.
+       *> If a prior run checkpointed this account's daily accumulator
+       *> before abending, re-prime the freshly built DebitAccount with
+       *> it -- otherwise it starts this run at zero even though some
+       *> of today's withdrawals against it were already posted and
+       *> counted toward the daily cap before the restart.
+           move account-number to ws-cache-lookup-number
+           perform find-restart-accumulator
+           if restart-entry-found
+               perform apply-restart-accumulator
+           end-if
+           .
+
+       apply-restart-accumulator.
+           move rst-daily-total(restart-idx) to
+               ws-accumulator-daily-total
+           move rst-last-date(restart-idx) to
+               ws-accumulator-last-date
+           invoke debit-acct::RestoreDailyAccumulator(
+               ws-accumulator-daily-total, ws-accumulator-last-date)
+           .
+
+       find-restart-accumulator.
+       *> Linear scan of the checkpointed accumulator table for
+       *> ws-cache-lookup-number -- on a hit, leaves restart-idx
+       *> pointing at the matching entry.
+           set restart-entry-not-found to true
+           perform search-restart-accumulator
+               varying restart-idx from 1 by 1
+               until restart-idx > restart-accumulator-count
+                  or restart-entry-found
+           .
+
+       search-restart-accumulator.
+           if rst-account-number(restart-idx) = ws-cache-lookup-number
+               set restart-entry-found to true
+           end-if
+           .
+
+       find-cached-account.
+       *> Linear scan of this run's object cache for ws-cache-lookup-
+       *> number -- on a hit, leaves the cached reference in
+       *> ws-cache-found-object.
+           set cache-entry-not-found to true
+           set ws-cache-found-object to null
+           perform search-cache-entry
+               varying cache-idx from 1 by 1
+               until cache-idx > cache-entry-count
+                  or cache-entry-found
+           .
+
+       search-cache-entry.
+           if cache-account-number(cache-idx) = ws-cache-lookup-number
+               set ws-cache-found-object
+                   to cache-account-object(cache-idx)
+               set cache-entry-found to true
+           end-if
+           .
+
+       store-cache-entry.
+       *> account-object-cache holds at most 2000 distinct accounts per
+       *> run -- a transaction file touching more than that is outside
+       *> what this job was sized for, so abend cleanly here rather
+       *> than let the index walk off the end of the table.
+           if cache-entry-count >= 2000
+               display "batchwithdrawal: account cache exhausted"
+               display "at 2000 distinct accounts -- increase"
+               display "account-object-cache and recompile"
+               move 16 to return-code
+               stop run
+           end-if
+           add 1 to cache-entry-count
+           move ws-cache-lookup-number to
+               cache-account-number(cache-entry-count)
+           move ws-cache-store-type to
+               cache-account-type(cache-entry-count)
+           set cache-account-object(cache-entry-count)
+               to ws-cache-store-object
+           .
+
+       wire-linked-savings-for-checking.
+       *> Re-hydrates (or reuses, from the cache) the SavingsAccount
+       *> linked to this checking account so CheckingAccount::Withdraw's
+       *> overdraft sweep has a live object to pull a shortfall from,
+       *> instead of LinkedSavings always being null.
+           move linked-account-number to ws-cache-lookup-number
+           perform find-cached-account
+           if cache-entry-found
+               set checking-acct::LinkedSavings to ws-cache-found-object
+           else
+               move account-record to ws-checking-record-save
+               move linked-account-number to account-number
+               read account-master-file
+                   invalid key
+                       continue
+                   not invalid key
+                       set savings-acct to new SavingsAccount
+                       set savings-acct::AccountNumber to account-number
+                       set savings-acct::balance to balance
+                       set savings-acct::AccountStatus to account-status
+                       set checking-acct::LinkedSavings to savings-acct
+                       set ws-cache-store-object to savings-acct
+                       move "S" to ws-cache-store-type
+                       perform store-cache-entry
+               end-read
+               move ws-checking-record-save to account-record
+           end-if
+           .
+
+       sync-linked-savings-to-master.
+       *> A checking withdrawal that swept an overdraft from its linked
+       *> savings account changed that account's balance in memory only
+       *> -- post it back to ACCTMSTR too, the same way the checking
+       *> account's own balance was just rewritten above.
+           if checking-acct::LinkedSavings not = null
+               set savings-acct to checking-acct::LinkedSavings
+               move account-record to ws-checking-record-save
+               move savings-acct::AccountNumber to account-number
+               read account-master-file
+                   invalid key
+                       continue
+                   not invalid key
+                       compute balance rounded = savings-acct::balance
+                       move savings-acct::AccountStatus
+                           to account-status
+                       rewrite account-record
+               end-read
+               move ws-checking-record-save to account-record
+           end-if
+           .
+
+       terminate-run.
+       *> Ran to completion -- clear the checkpoint so the next run
+       *> starts from the beginning of a fresh transaction file instead
+       *> of skipping records that belong to a different day's run.
+           move 0 to ws-processed-count
+           perform write-checkpoint
+
+           close transaction-file
+           close account-master-file
+           close report-file
+           .
+
+       end program BatchWithdrawal.
