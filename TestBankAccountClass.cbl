@@ -1,18 +1,133 @@
        identification division.
-       
+
        program-id. TestBankAccounts.
+
+       environment division.
+       input-output section.
+       file-control.
+           select account-master-file assign to "ACCTMSTR"
+               organization indexed
+               access dynamic
+               record key is account-number
+               file status is ws-file-status.
+
+       data division.
+       file section.
+       fd  account-master-file.
+           copy "AccountRecord.cpy".
+
+       working-storage section.
+       01 ws-file-status pic xx.
+       01 ws-return-code pic x(02).
        01 account1 type BankAccount.
        01 account2 type BankAccount.
+       01 account3 type BankAccount.
 
        procedure division.
+           perform initialize-accounts
+           perform process-withdrawal
+           perform terminate-run
+           .
+
+       initialize-accounts.
+           open i-o account-master-file
+           if ws-file-status = "35"
+               *> first run -- account master does not exist yet
+               open output account-master-file
+               close account-master-file
+               open i-o account-master-file
+           end-if
+
            set account1 to new SavingsAccount
-           set account1::AccountNumber to 12345678
-           set account1::balance to 500.00
+           set account1::AccountNumber to 12345677
+           move account1::AccountNumber to account-number
+           read account-master-file
+               invalid key
+                   *> clear the shared FD buffer first -- a prior
+                   *> account's read/write otherwise leaves stray
+                   *> values sitting in fields this branch never
+                   *> touches (owner-secondary-id, linked-account-
+                   *> number), and those would get written out as
+                   *> part of this new record.
+                   initialize account-record
+                   move account1::AccountNumber to account-number
+                   set account1::balance to 500.00
+                   compute balance rounded = account1::balance
+                   set account1::OwnerPrimaryId to "OWNER0001A"
+                   move account1::OwnerPrimaryId to owner-primary-id
+                   move account1::AccountStatus to account-status
+                   set account-type-savings to true
+                   write account-record
+               not invalid key
+                   set account1::balance to balance
+                   set account1::OwnerPrimaryId to owner-primary-id
+                   set account1::OwnerSecondaryId to owner-secondary-id
+                   set account1::AccountStatus to account-status
+           end-read
 
            set account2 to new DebitAccount
-           set account2::AccountNumber to 87654321
-           set account2::balance to 100.00
+           set account2::AccountNumber to 87654322
+           move account2::AccountNumber to account-number
+           read account-master-file
+               invalid key
+                   initialize account-record
+                   move account2::AccountNumber to account-number
+                   set account2::balance to 100.00
+                   compute balance rounded = account2::balance
+                   set account2::OwnerPrimaryId to "OWNER0002A"
+                   move account2::OwnerPrimaryId to owner-primary-id
+                   move account2::AccountStatus to account-status
+                   set account-type-debit to true
+                   write account-record
+               not invalid key
+                   set account2::balance to balance
+                   set account2::OwnerPrimaryId to owner-primary-id
+                   set account2::OwnerSecondaryId to owner-secondary-id
+                   set account2::AccountStatus to account-status
+           end-read
+
+           *> account3 is a CheckingAccount linked to account1's
+           *> SavingsAccount -- this is the only place in the repo a
+           *> checking account is ever provisioned, so the overdraft
+           *> sweep/cache wiring BatchWithdrawal.cbl carries for
+           *> account-type-checking has real data to run against.
+           set account3 to new CheckingAccount
+           set account3::AccountNumber to 23456788
+           set account3::LinkedSavings to account1
+           move account3::AccountNumber to account-number
+           read account-master-file
+               invalid key
+                   initialize account-record
+                   move account3::AccountNumber to account-number
+                   set account3::balance to 50.00
+                   compute balance rounded = account3::balance
+                   set account3::OwnerPrimaryId to "OWNER0003A"
+                   move account3::OwnerPrimaryId to owner-primary-id
+                   move account3::AccountStatus to account-status
+                   set account-type-checking to true
+                   move account1::AccountNumber to linked-account-number
+                   write account-record
+               not invalid key
+                   set account3::balance to balance
+                   set account3::OwnerPrimaryId to owner-primary-id
+                   set account3::OwnerSecondaryId to owner-secondary-id
+                   set account3::AccountStatus to account-status
+           end-read
+           .
+
+       process-withdrawal.
+           invoke type BankAccount::PerformWithdrawal(100,account1,
+               ws-return-code)
+           display "withdrawal reason code: " ws-return-code
+
+           move account1::AccountNumber to account-number
+           compute balance rounded = account1::balance
+           move account1::AccountStatus to account-status
+           rewrite account-record
+           .
+
+       terminate-run.
+           close account-master-file
+           .
 
-          invoke type BankAccount::PerformWithdrawal(100,account1)
-           
        end program TestBankAccounts.
