@@ -0,0 +1,12 @@
+      *> Shared withdrawal-audit-trail detail layout, written by
+      *> BankAccount::LogWithdrawAttempt to WDAUDIT and read back by any
+      *> reporting program (statement generation, velocity/fraud review)
+      *> that needs the history of Withdraw attempts for an account.
+       01  audit-detail-line.
+           05  adl-timestamp      pic x(26).
+           05  filler             pic x(1) value space.
+           05  adl-account-number pic 9(8).
+           05  filler             pic x(1) value space.
+           05  adl-amount         pic 9(7)v99.
+           05  filler             pic x(1) value space.
+           05  adl-outcome        pic x(8).
