@@ -1,50 +1,415 @@
        identification division.
        class-id BankAccount.
+       environment division.
+       input-output section.
+       file-control.
+           select audit-log-file assign to "WDAUDIT"
+               organization line sequential.
+
+       data division.
+       file section.
+       fd  audit-log-file.
+       01  audit-log-record pic x(80).
+
        working-storage section.
-       01 account-number pic 9(8) property as "AccountNumber".
+       *> account-number/balance/account-status/owner-primary-id/
+       *> owner-secondary-id below mirror AccountRecord.cpy field for
+       *> field -- they can't be declared by COPYing that record in
+       *> directly, since a PROPERTY clause has to sit on each
+       *> elementary class property itself (not on a field nested
+       *> inside a copied group), and balance is kept here as
+       *> float-long for in-memory arithmetic versus the record's
+       *> packed-decimal storage type. Keep the two layouts in sync by
+       *> hand when either changes.
+       01 account-number pic 9(8) property as "AccountNumber"
+           with no set.
+       01 account-number-status pic x(1) value "Y"
+           property as "AccountNumberValid" with no set.
+           88 account-number-was-valid    value "Y".
+           88 account-number-was-rejected value "N".
+       01 an-leading-digits pic 9(7) comp.
+       01 an-last-digit pic 9(1) comp.
        01 balance float-long property.
+       01 account-status pic x(1) value "A"
+           property as "AccountStatus".
+           88 account-is-active value "A".
+           88 account-is-closed value "C".
+       01 reason-code pic x(02) property as "ReasonCode".
+           88 reason-success             value "00".
+           88 reason-insufficient-funds  value "01".
+           88 reason-account-not-found   value "02".
+           88 reason-limit-exceeded      value "03".
+           88 reason-account-closed      value "04".
+       01 audit-timestamp pic x(26).
+       copy "AuditDetailRecord.cpy".
+       01 nsf-fee pic 9(3)v99 value 35.00.
+       01 nsf-new-balance float-long.
+       01 owner-primary-id pic x(10) property as "OwnerPrimaryId".
+       01 owner-secondary-id pic x(10) property as "OwnerSecondaryId".
+
+       method-id AccountNumber.
+
+       procedure division using by value new-account-number as pic 9(8).
+       *> Custom setter for the AccountNumber property -- validates a
+       *> simple check digit (the last digit must equal the remaining
+       *> seven digits, mod 10) before a new account number is accepted,
+       *> so a malformed value set via SET AccountNumber never reaches
+       *> the account master. A rejected value leaves account-number
+       *> unchanged and flips AccountNumberValid to "N" for the caller
+       *> to inspect. Zero is rejected outright -- it passes the check
+       *> digit test (0 mod 10 = 0 both sides) but is not a real
+       *> account number.
+           if new-account-number = 0
+               set account-number-was-rejected to true
+               display "rejected invalid account number: "
+                   new-account-number
+           else
+               compute an-leading-digits = new-account-number / 10
+               compute an-last-digit =
+                   function mod(new-account-number, 10)
+               if an-last-digit = function mod(an-leading-digits, 10)
+                   move new-account-number to account-number
+                   set account-number-was-valid to true
+               else
+                   set account-number-was-rejected to true
+                   display "rejected invalid account number: "
+                       new-account-number
+               end-if
+           end-if
+       end method.
+       method-id LogWithdrawAttempt static.
+
+       procedure division using by value account-number-in as pic 9(8)
+                                         amount-in as float-long
+                                         outcome-in as pic x(8).
+       *> Append one line to the withdrawal audit trail -- timestamp,
+       *> account-number, amount and outcome -- for every Withdraw
+       *> attempt routed through PerformWithdrawal, successful or not.
+           move function current-date to audit-timestamp
+           move audit-timestamp to adl-timestamp
+           move account-number-in to adl-account-number
+           move amount-in to adl-amount
+           move outcome-in to adl-outcome
+
+           open extend audit-log-file
+           move audit-detail-line to audit-log-record
+           write audit-log-record
+           close audit-log-file
+       end method.
        method-id Withdraw.
 
        procedure division using amount as float-long
                       returning result as condition-value.
        *> Process for general withdrawal from a bank account
-           ...
+           if account-is-closed
+               set reason-account-closed to true
+               set result to false
+           else
+               if amount <= balance
+                   subtract amount from balance
+                   set reason-success to true
+                   set result to true
+               else
+                   set reason-insufficient-funds to true
+                   set result to false
+               end-if
+           end-if
+       end method.
+       method-id Deposit.
+
+       procedure division using amount as float-long
+                      returning result as condition-value.
+       *> Process for general deposit to a bank account
+           if account-is-closed
+               set reason-account-closed to true
+               set result to false
+           else
+               add amount to balance
+               set reason-success to true
+               set result to true
+           end-if
+       end method.
+       method-id Close.
+
+       procedure division.
+       *> Deactivates the account -- further Withdraw/Deposit activity
+       *> is refused with reason code 04 until AccountStatus is reset.
+           set account-is-closed to true
+       end method.
+       method-id GetBalance.
+
+       procedure division returning result as float-long.
+       *> Accessor for the current balance, so callers don't have to
+       *> reach past the class to poke the balance property directly.
+           move balance to result
+       end method.
+       method-id AssessNsfFee static.
+
+       procedure division using by value account as type BankAccount.
+       *> Deduct the standard NSF fee from an account whose withdrawal
+       *> was just declined for insufficient funds, and record the fee
+       *> in the same audit trail as the declined attempt.
+           compute nsf-new-balance = account::GetBalance() - nsf-fee
+           set account::balance to nsf-new-balance
+           invoke type BankAccount::LogWithdrawAttempt(
+               account::AccountNumber, nsf-fee, "NSFFEE")
        end method.
        method-id PerformWithdrawal static.
 
        procedure division using by value amount as float-long
-                                         account as type BankAccount.
-           if not account::Withdraw(amount)
-               *> perform error condition
-               display "not true"
+                                         account as type BankAccount
+                                         by reference return-code
+                                             as pic x(02).
+       *> Drives a single withdrawal attempt and reports back a
+       *> structured reason code -- success, insufficient funds,
+       *> account not found or limit exceeded -- so calling jobs can
+       *> branch on why a withdrawal failed, not just whether it did.
+           if account = null
+               move "02" to return-code
            else
-               display "true"
+               if not account::Withdraw(amount)
+                   *> perform error condition
+                   display "not true"
+                   invoke type BankAccount::LogWithdrawAttempt(
+                       account::AccountNumber, amount, "REJECTED")
+                   if account::ReasonCode = "01"
+                       invoke type BankAccount::AssessNsfFee(account)
+                   end-if
+               else
+                   display "true"
+                   invoke type BankAccount::LogWithdrawAttempt(
+                       account::AccountNumber, amount, "ACCEPTED")
+               end-if
+               move account::ReasonCode to return-code
            end-if
+       end method.
+       method-id PerformTransfer static.
+
+       procedure division using by value amount as float-long
+                                         from-account
+                                             as type BankAccount
+                                         to-account as type BankAccount
+                      returning result as condition-value.
+       *> Move funds from one account to another. If the credit leg
+       *> fails after the debit leg has already succeeded, the debit
+       *> is backed out so the transfer has no partial effect -- via
+       *> UndoLastSweep, a CheckingAccount also unwinds any overdraft
+       *> shortfall it swept out of its linked savings account to cover
+       *> the debit, or that account is left permanently short. The
+       *> debit leg is a Withdraw attempt like any other and is logged
+       *> to the same audit trail PerformWithdrawal uses, including the
+       *> same NSF fee on an insufficient-funds decline. Modeled on
+       *> PerformWithdrawal, a not-found account on either leg is
+       *> refused outright rather than faulting on a null reference.
+           if from-account = null or to-account = null
+               set result to false
+           else
+               if not from-account::Withdraw(amount)
+                   invoke type BankAccount::LogWithdrawAttempt(
+                       from-account::AccountNumber, amount, "REJECTED")
+                   if from-account::ReasonCode = "01"
+                       invoke type BankAccount::AssessNsfFee(
+                           from-account)
+                   end-if
+                   set result to false
+               else
+                   invoke type BankAccount::LogWithdrawAttempt(
+                       from-account::AccountNumber, amount, "ACCEPTED")
+                   if to-account::Deposit(amount)
+                       set result to true
+                   else
+                       invoke from-account::Deposit(amount)
+                       invoke from-account::UndoLastSweep
+                       set result to false
+                   end-if
+               end-if
+           end-if
+       end method.
+       method-id UndoLastSweep.
 
+       procedure division.
+       *> Default hook for reversing whatever a Withdraw may have swept
+       *> in from a linked account to cover a shortfall -- a plain
+       *> BankAccount never sweeps, so there is nothing to undo here.
+       *> CheckingAccount overrides this to actually reverse its sweep.
+           continue
        end method.
        end class.
 
        class-id SavingsAccount
            inherits type BankAccount.
 
+       working-storage section.
+       01 minimum-balance float-long value 500.00.
+
+       method-id Withdraw override.
+
+       procedure division using amount as float-long
+                      returning result as condition-value.
+       *> Specialized process for Savings withdrawal -- a withdrawal
+       *> that would drop the account below the minimum balance is
+       *> declined and the balance is left untouched.
+           if account-is-closed
+               set reason-account-closed to true
+               set result to false
+           else
+               if balance - amount < minimum-balance
+                   set reason-insufficient-funds to true
+                   set result to false
+               else
+                   subtract amount from balance
+                   set reason-success to true
+                   set result to true
+               end-if
+           end-if
+       end method.
+
+       end class.
+
+       class-id CheckingAccount
+           inherits BankAccount.
+
+       working-storage section.
+       01 linked-savings type SavingsAccount
+           property as "LinkedSavings".
+       01 shortfall float-long.
+       01 last-sweep-amount float-long value 0.
+
        method-id Withdraw override.
 
        procedure division using amount as float-long
                       returning result as condition-value.
+       *> Specialized process for Checking withdrawal -- on insufficient
+       *> funds, the shortfall is swept in from the linked savings
+       *> account (if any) before the withdrawal is declined.
+       *> last-sweep-amount records a successful sweep for UndoLastSweep
+       *> to reverse later if a transfer built on this withdrawal ends
+       *> up having to be backed out; it is cleared on every call so a
+       *> withdrawal that didn't need a sweep leaves nothing to undo.
+           move 0 to last-sweep-amount
+           if account-is-closed
+               set reason-account-closed to true
+               set result to false
+           else
+               if amount <= balance
+                   subtract amount from balance
+                   set reason-success to true
+                   set result to true
+               else
+                   if linked-savings = null
+                       set reason-insufficient-funds to true
+                       set result to false
+                   else
+                       compute shortfall = amount - balance
+                       if linked-savings::Withdraw(shortfall)
+                           invoke type BankAccount::LogWithdrawAttempt(
+                               linked-savings::AccountNumber,
+                               shortfall, "ACCEPTED")
+                           add shortfall to balance
+                           subtract amount from balance
+                           move shortfall to last-sweep-amount
+                           set reason-success to true
+                           set result to true
+                       else
+                           invoke type BankAccount::LogWithdrawAttempt(
+                               linked-savings::AccountNumber,
+                               shortfall, "REJECTED")
+                           set reason-insufficient-funds to true
+                           set result to false
+                       end-if
+                   end-if
+               end-if
+           end-if
+       end method.
+       method-id UndoLastSweep override.
 
+       procedure division.
+       *> Reverses the overdraft sweep performed by the most recent
+       *> successful Withdraw, if any -- pulls the shortfall back out
+       *> of this checking account and returns it to the linked savings
+       *> account it came from, with its own audit trail entry. A
+       *> Withdraw that never needed a sweep leaves last-sweep-amount
+       *> at zero and this is a no-op.
+           if last-sweep-amount > 0
+               subtract last-sweep-amount from balance
+               invoke linked-savings::Deposit(last-sweep-amount)
+               invoke type BankAccount::LogWithdrawAttempt(
+                   linked-savings::AccountNumber,
+                   last-sweep-amount, "REVERSED")
+               move 0 to last-sweep-amount
+           end-if
+           .
        end method.
-       *> Specialized process for Savings withdrawal.
 
        end class.
        class-id DebitAccount
            inherits BankAccount.
 
+       working-storage section.
+       01 daily-limit          float-long value 500.00.
+       01 daily-total          float-long value 0.
+       01 last-withdrawal-date pic x(8) value spaces.
+       01 today-date           pic x(8).
+
        method-id Withdraw override.
 
        procedure division using amount as float-long
                       returning result as condition-value.
+       *> Specialized process for Debit withdrawal -- a per-day cap is
+       *> tracked against this account, with the running total reset
+       *> whenever the business day rolls over.
+           if account-is-closed
+               set reason-account-closed to true
+               set result to false
+           else
+               move function current-date(1:8) to today-date
+               if today-date not = last-withdrawal-date
+                   move 0 to daily-total
+                   move today-date to last-withdrawal-date
+               end-if
+
+               if daily-total + amount > daily-limit
+                   set reason-limit-exceeded to true
+                   set result to false
+               else
+                   if amount <= balance
+                       subtract amount from balance
+                       add amount to daily-total
+                       set reason-success to true
+                       set result to true
+                   else
+                       set reason-insufficient-funds to true
+                       set result to false
+                   end-if
+               end-if
+           end-if
+       end method.
+       method-id GetDailyTotal.
+
+       procedure division returning result as float-long.
+       *> Accessor for the running daily total, so a batch driver that
+       *> checkpoints mid-run can persist this account's accumulator
+       *> state alongside the transaction position.
+           move daily-total to result
+       end method.
+       method-id GetLastWithdrawalDate.
+
+       procedure division returning result as pic x(8).
+       *> Accessor for the business day the daily total was last reset
+       *> for, paired with GetDailyTotal for checkpoint persistence.
+           move last-withdrawal-date to result
+       end method.
+       method-id RestoreDailyAccumulator.
 
+       procedure division using by value daily-total-in as float-long
+                                         last-date-in as pic x(8).
+       *> Re-primes the daily accumulator from a checkpointed value --
+       *> used when a batch run restarts partway through and rebuilds
+       *> this object fresh from the account master, which carries no
+       *> memory of withdrawals already counted toward today's cap
+       *> before the abend.
+           move daily-total-in to daily-total
+           move last-date-in to last-withdrawal-date
        end method.
-       *> Specialized process for Debit withdrawal.
 
        end class.
