@@ -0,0 +1,149 @@
+       identification division.
+
+       program-id. GLReconciliation.
+
+       environment division.
+       input-output section.
+       file-control.
+           select account-master-file assign to "ACCTMSTR"
+               organization indexed
+               access dynamic
+               record key is account-number
+               file status is ws-master-status.
+           select gl-control-file assign to "GLCTRL"
+               organization line sequential
+               file status is ws-gl-status.
+           select reconciliation-report-file assign to "RECONRPT"
+               organization line sequential.
+
+       data division.
+       file section.
+       fd  account-master-file.
+           copy "AccountRecord.cpy".
+
+       fd  gl-control-file.
+       01  gl-control-record.
+           05  gl-control-total pic 9(9)v99.
+
+       fd  reconciliation-report-file.
+       01  reconciliation-report-line pic x(80).
+
+       working-storage section.
+       01 ws-master-status           pic xx.
+           88 end-of-master          value "10".
+       01 ws-gl-status               pic xx.
+       01 master-running-total       pic s9(9)v99 comp-3 value 0.
+       01 gl-expected-total          pic s9(9)v99 comp-3 value 0.
+       01 out-of-balance-amount      pic s9(9)v99 comp-3.
+
+       copy "ReportHeader.cpy".
+       01 ws-today                   pic 9(8).
+
+       01 master-total-line.
+           05 filler              pic x(24) value
+               "ACCOUNT MASTER TOTAL:  ".
+           05 mtl-total            pic z(8)9.99.
+
+       01 gl-total-line.
+           05 filler              pic x(24) value
+               "GL CONTROL TOTAL:      ".
+           05 gtl-total            pic z(8)9.99.
+
+       01 result-line-balanced pic x(40) value
+           "RECONCILED -- TOTALS MATCH".
+
+       01 result-line-out-of-balance.
+           05 filler              pic x(24) value
+               "OUT OF BALANCE BY:      ".
+           05 rlo-difference       pic z(8)9.99.
+
+       procedure division.
+           perform initialize-run
+           perform total-account-master until end-of-master
+           perform read-gl-control-total
+           perform print-reconciliation-report
+           perform terminate-run
+           .
+
+       initialize-run.
+           open input account-master-file
+           open input gl-control-file
+           open output reconciliation-report-file
+           if ws-master-status = "35"
+               *> account master does not exist yet -- nothing to total
+               set end-of-master to true
+           else
+               move zero to account-number
+               start account-master-file key is greater than or equal to
+                   account-number
+                   invalid key set end-of-master to true
+               end-start
+               if not end-of-master
+                   perform read-next-account
+               end-if
+           end-if
+           perform initialize-report-header
+           .
+
+       initialize-report-header.
+           move "DAILY ACCOUNT MASTER RECONCILIATION" to rh-report-title
+           move function current-date(1:8) to ws-today
+           move 1 to rh-page-number
+           move ws-today(5:2) to rh-run-date(1:2)
+           move "/" to rh-run-date(3:1)
+           move ws-today(7:2) to rh-run-date(4:2)
+           move "/" to rh-run-date(6:1)
+           move ws-today(1:4) to rh-run-date(7:4)
+           .
+
+       read-next-account.
+           read account-master-file next record
+               at end set end-of-master to true
+           end-read
+           .
+
+       total-account-master.
+           add balance to master-running-total
+           perform read-next-account
+           .
+
+       read-gl-control-total.
+           read gl-control-file
+               at end move 0 to gl-expected-total
+               not at end move gl-control-total to gl-expected-total
+           end-read
+           .
+
+       print-reconciliation-report.
+           move report-header-line to reconciliation-report-line
+           write reconciliation-report-line
+
+           move master-running-total to mtl-total
+           move master-total-line to reconciliation-report-line
+           write reconciliation-report-line
+
+           move gl-expected-total to gtl-total
+           move gl-total-line to reconciliation-report-line
+           write reconciliation-report-line
+
+           if master-running-total = gl-expected-total
+               move result-line-balanced to reconciliation-report-line
+               write reconciliation-report-line
+           else
+               compute out-of-balance-amount =
+                   function abs(master-running-total
+                       - gl-expected-total)
+               move out-of-balance-amount to rlo-difference
+               move result-line-out-of-balance to
+                   reconciliation-report-line
+               write reconciliation-report-line
+           end-if
+           .
+
+       terminate-run.
+           close account-master-file
+           close gl-control-file
+           close reconciliation-report-file
+           .
+
+       end program GLReconciliation.
