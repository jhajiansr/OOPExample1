@@ -2,22 +2,104 @@
        program-id. Program1 as "TestMyClass".
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           select name-list-file assign to "NAMELIST"
+               organization line sequential
+               file status is ws-name-list-status.
 
        data division.
+       file section.
+       fd  name-list-file.
+       01  name-list-record pic x(20).
+
        working-storage section.
        01 an-obj type MyClass.
-       01 your-name pic x(20) property.
+       01 your-name pic x(20).
        01 a-name pic x(20).
-       procedure division.
-      *    set an-obj to new MyClass(a-name as string)
+       01 ws-name-list-status pic xx.
+       01 ws-eof-flag pic x value "N".
+           88 end-of-name-list value "Y".
+       01 ws-raw-name-input pic x(40).
+       01 ws-name-valid-flag pic x(1) value "N".
+           88 name-input-valid   value "Y".
+           88 name-input-invalid value "N".
+       01 ws-language-code pic x(2) value "EN".
 
-      *    set your-name = an-obj::ToString()
-           display "Enter name to be displayed."
+       procedure division.
+           display "Run in batch mode from NAMELIST? (Y/N)"
            accept a-name
-           move a-name to your-name
-          
+           if a-name(1:1) = "Y" or a-name(1:1) = "y"
+               perform run-batch-mode
+           else
+               perform prompt-for-language
+               perform run-interactive-mode
+           end-if
+           .
+
+       prompt-for-language.
+           display "Greeting language -- EN, ES or FR? (default EN)"
+           accept ws-language-code
+           if ws-language-code not = "ES"
+               and ws-language-code not = "FR"
+               move "EN" to ws-language-code
+           end-if
+           .
+
+       run-interactive-mode.
+           set name-input-invalid to true
+           perform prompt-for-name until name-input-valid
+           set an-obj to new MyClass(your-name)
+           invoke an-obj::SayHello(ws-language-code)
+           .
+
+       prompt-for-name.
+           display "Enter name to be displayed (max 20 characters)."
+           accept ws-raw-name-input
+           perform validate-name-input
+           .
+
+       validate-name-input.
+       *> Reject a blank entry outright, and catch an over-length entry
+       *> by accepting into a wider buffer than the real field -- if
+       *> anything landed past character 20, the name didn't fit.
+           if ws-raw-name-input = spaces
+               display "Error: name cannot be blank. Please re-enter."
+           else
+               if ws-raw-name-input(21:20) not = spaces
+                   display "Error: name too long (20 characters max). "
+                       "Please re-enter."
+               else
+                   move ws-raw-name-input(1:20) to a-name
+                   move a-name to your-name
+                   set name-input-valid to true
+               end-if
+           end-if
+           .
+
+       run-batch-mode.
+           perform prompt-for-language
+           open input name-list-file
+           if ws-name-list-status = "00"
+               perform read-next-name
+               perform greet-one-name until end-of-name-list
+               close name-list-file
+           else
+               display "NAMELIST not found -- nothing to process."
+           end-if
+           .
+
+       read-next-name.
+           read name-list-file
+               at end set end-of-name-list to true
+           end-read
+           .
+
+       greet-one-name.
+           move name-list-record to your-name
            set an-obj to new MyClass(your-name)
-           invoke an-obj::SayHello()
-           
+           invoke an-obj::SayHello(ws-language-code)
+           perform read-next-name
+           .
 
        end program.
