@@ -0,0 +1,5 @@
+      *> Shared withdrawal-transaction-record layout for batch programs
+      *> that read a day's withdrawal requests (account-number, amount).
+       01  transaction-record.
+           05  tx-account-number    pic 9(8).
+           05  tx-amount            float-long.
