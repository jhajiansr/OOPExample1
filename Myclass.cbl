@@ -2,12 +2,23 @@
        class-id MyClass.
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           select visitor-log-file assign to "VISITLOG"
+               organization line sequential.
 
        data division.
-       
-       working-storage section.
-       01 your-name pic x(10).
+       file section.
+       fd  visitor-log-file.
+       01  visitor-log-record pic x(80).
 
+       working-storage section.
+       01 your-name pic x(20).
+       01 visitor-timestamp pic x(26).
+       01 visitor-detail-line.
+           05 vdl-timestamp pic x(26).
+           05 filler        pic x(1) value space.
+           05 vdl-name      pic x(20).
        method-id new.
 
        procedure division using by value a-name as string.
@@ -15,9 +26,35 @@
        end method.
        method-id SayHello.
 
-       procedure division.
-           display "hello " & your-name
+       procedure division using by value language-code as pic x(2).
+       *> Greeting word is looked up from the language code so callers
+       *> can ask for "hello", "hola", "bonjour" and so on instead of
+       *> the one fixed English string; an unrecognized code falls
+       *> back to English rather than rejecting the call.
+           evaluate language-code
+               when "ES"
+                   display "hola " & your-name
+               when "FR"
+                   display "bonjour " & your-name
+               when other
+                   display "hello " & your-name
+           end-evaluate
+           perform log-visitor
+           .
+
+       log-visitor.
+       *> Append one line to the visitor log -- timestamp and name --
+       *> for every SayHello call, so there's a history of who's used
+       *> the program.
+           move function current-date to visitor-timestamp
+           move visitor-timestamp to vdl-timestamp
+           move your-name to vdl-name
+
+           open extend visitor-log-file
+           move visitor-detail-line to visitor-log-record
+           write visitor-log-record
+           close visitor-log-file
+           .
        end method.
 
-       
        end class.
\ No newline at end of file
